@@ -1,12 +1,810 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-ENTRY PIC X(80). 
-
-* Some COBOL statements...
-
-ADD 1 TO WS-COUNT
-IF WS-COUNT > 100 THEN
-    PERFORM ERROR-HANDLING 
-END-IF
-MOVE 'Some data' TO WS-TABLE(WS-COUNT)
\ No newline at end of file
+       >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> DAILYTBL - Daily entry table builder.
+*> Reads the day's transaction entries into WS-TABLE, handling
+*> overflow, capacity warnings, and rejects along the way.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILYTBL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-CONTROL-FILE ASSIGN TO "CTLFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+
+    SELECT WS-INPUT-FILE ASSIGN TO "INFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+
+    SELECT WS-OVERFLOW-FILE ASSIGN TO "OVRFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OVERFLOW-STATUS.
+
+    SELECT WS-MERGED-FILE ASSIGN TO "MERGFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MERGED-STATUS.
+
+    SELECT WS-REJECT-FILE ASSIGN TO "REJFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+
+    SELECT WS-WARNING-FILE ASSIGN TO "WARNFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-WARNING-STATUS.
+
+    SELECT WS-CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT WS-REPORT-FILE ASSIGN TO "RPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT WS-AUDIT-FILE ASSIGN TO "AUDFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WS-CONTROL-FILE.
+01  WS-CONTROL-RECORD.
+    05  CTL-MAX-ENTRIES         PIC 9(5).
+    05  CTL-RUN-DATE            PIC 9(8).
+    05  CTL-RESTART-FLAG        PIC X.
+    05  CTL-INQUIRY-FLAG        PIC X.
+    05  FILLER                  PIC X(65).
+
+FD  WS-INPUT-FILE.
+01  WS-INPUT-RECORD.
+    COPY TRANENTR.
+
+FD  WS-OVERFLOW-FILE.
+01  WS-OVERFLOW-RECORD.
+    05  OVF-SEQUENCE-NO         PIC 9(5).
+    05  OVF-ENTRY.
+        COPY TRANENTR REPLACING 05 BY 10.
+
+FD  WS-MERGED-FILE.
+01  WS-MERGED-RECORD.
+    COPY TRANENTR.
+
+FD  WS-REJECT-FILE.
+01  WS-REJECT-RECORD.
+    05  REJ-DATE                PIC 9(8).
+    05  REJ-SEQUENCE-NO         PIC 9(5).
+    05  REJ-ENTRY.
+        COPY TRANENTR REPLACING 05 BY 10.
+    05  REJ-REASON-CODE         PIC X(4).
+
+FD  WS-WARNING-FILE.
+01  WS-WARNING-RECORD           PIC X(80).
+
+FD  WS-CHECKPOINT-FILE.
+01  WS-CHECKPOINT-RECORD.
+    05  CKPT-RECORD-TYPE         PIC X.
+        88  CKPT-IS-HEADER             VALUE "H".
+        88  CKPT-IS-ENTRY              VALUE "E".
+    05  CKPT-BODY                PIC X(85).
+    05  CKPT-HEADER-BODY REDEFINES CKPT-BODY.
+        10  CKPT-COUNT           PIC 9(5).
+        10  CKPT-MAX-ENTRIES     PIC 9(5).
+        10  FILLER               PIC X(75).
+    05  CKPT-ENTRY-BODY REDEFINES CKPT-BODY.
+        10  CKPT-SEQUENCE-NO     PIC 9(5).
+        10  CKPT-ENTRY.
+            COPY TRANENTR REPLACING 05 BY 15.
+
+FD  WS-REPORT-FILE.
+01  WS-REPORT-RECORD            PIC X(100).
+
+FD  WS-AUDIT-FILE.
+01  WS-AUDIT-RECORD.
+    05  AUD-TIMESTAMP-DATE       PIC 9(8).
+    05  AUD-TIMESTAMP-TIME       PIC 9(8).
+    05  AUD-SEQUENCE-NO          PIC 9(5).
+    05  AUD-ENTRY.
+        COPY TRANENTR REPLACING 05 BY 10.
+
+WORKING-STORAGE SECTION.
+01  WS-CONTROL-STATUS           PIC XX.
+    88  WS-CONTROL-OK                 VALUE "00".
+    88  WS-CONTROL-EOF                 VALUE "10".
+
+01  WS-INPUT-STATUS              PIC XX.
+    88  WS-INPUT-OK                    VALUE "00".
+    88  WS-INPUT-EOF                   VALUE "10".
+
+01  WS-OVERFLOW-STATUS           PIC XX.
+    88  WS-OVERFLOW-OK                 VALUE "00".
+    88  WS-OVERFLOW-EOF                VALUE "10".
+
+01  WS-MERGED-STATUS             PIC XX.
+    88  WS-MERGED-OK                   VALUE "00".
+    88  WS-MERGED-EOF                  VALUE "10".
+
+01  WS-REJECT-STATUS             PIC XX.
+    88  WS-REJECT-OK                   VALUE "00".
+    88  WS-REJECT-EOF                  VALUE "10".
+
+01  WS-OVERFLOW-COUNTERS.
+    05  WS-OVERFLOW-COUNT        PIC 9(5) VALUE 0.
+    05  WS-OVERFLOW-COUNT-ED     PIC ZZZZ9.
+    05  WS-TABLE-LIMIT           PIC 9(5) VALUE 0.
+    05  WS-MERGE-IDX             PIC 9(5) VALUE 0.
+
+01  WS-RUN-DATE                  PIC 9(8) VALUE 0.
+
+01  WS-ERROR-WORK.
+    05  WS-ERROR-REASON-CODE     PIC X(4) VALUE SPACES.
+    05  WS-ERROR-SEQ-NO          PIC 9(5) VALUE 0.
+    05  WS-ERROR-ENTRY.
+        COPY TRANENTR REPLACING 05 BY 10.
+    05  WS-REJECT-COUNT          PIC 9(5) VALUE 0.
+    05  WS-REJECT-COUNT-ED       PIC ZZZZ9.
+    05  WS-LOGGING-FAILURE-COUNT PIC 9(5) VALUE 0.
+    05  WS-LOGGING-FAILURE-COUNT-ED PIC ZZZZ9.
+
+01  WS-WARNING-STATUS            PIC XX.
+    88  WS-WARNING-OK                  VALUE "00".
+
+01  WS-CHECKPOINT-STATUS         PIC XX.
+    88  WS-CHECKPOINT-OK               VALUE "00".
+    88  WS-CHECKPOINT-EOF               VALUE "10".
+
+01  WS-RESTART-SWITCHES.
+    05  WS-RESTART-MODE          PIC X VALUE "N".
+        88  RESTART-MODE               VALUE "Y".
+    05  WS-INQUIRY-MODE          PIC X VALUE "N".
+        88  INQUIRY-MODE                VALUE "Y".
+
+01  WS-CHECKPOINT-WORK.
+    05  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 50.
+    05  WS-CHECKPOINT-IDX        PIC 9(5) VALUE 0.
+    05  WS-SKIP-IDX              PIC 9(5) VALUE 0.
+
+01  WS-REPORT-STATUS             PIC XX.
+    88  WS-REPORT-OK                   VALUE "00".
+
+01  WS-AUDIT-STATUS              PIC XX.
+    88  WS-AUDIT-OK                    VALUE "00".
+
+01  WS-RECONCILE-WORK.
+    05  WS-MERGED-WRITE-COUNT     PIC 9(5) VALUE 0.
+    05  WS-MERGED-WRITE-COUNT-ED PIC ZZZZ9.
+    05  WS-RECONCILE-COUNT-ED     PIC ZZZZ9.
+    05  WS-RECONCILE-MESSAGE      PIC X(80).
+
+01  WS-LOOKUP-WORK.
+    05  WS-LOOKUP-SEQ-NO          PIC 9(5) VALUE 0.
+    05  WS-LOOKUP-SEQ-ED          PIC ZZZZ9.
+    05  WS-LOOKUP-FOUND           PIC X VALUE "N".
+        88  ENTRY-FOUND                 VALUE "Y".
+    05  WS-LOOKUP-AMOUNT-ED       PIC Z(2),ZZZ,ZZZ,ZZ9.99-.
+    05  WS-LOOKUP-DISPLAY         PIC X(100).
+
+01  WS-LOOKUP-ENTRY.
+    COPY TRANENTR.
+
+01  WS-REPORT-WORK.
+    05  WS-REPORT-LINE           PIC X(100).
+    05  WS-PAGE-NO               PIC 9(3) VALUE 0.
+    05  WS-PAGE-NO-ED            PIC ZZ9.
+    05  WS-LINE-COUNT            PIC 9(3) VALUE 0.
+    05  WS-LINES-PER-PAGE        PIC 9(3) VALUE 50.
+    05  WS-REPORT-IDX            PIC 9(5) VALUE 0.
+    05  WS-REPORT-SEQ-ED         PIC ZZZZ9.
+    05  WS-REPORT-AMOUNT-ED      PIC Z(2),ZZZ,ZZZ,ZZ9.99-.
+
+01  WS-CAPACITY-WARNING-FLAGS.
+    05  WS-WARN-80-ISSUED        PIC X VALUE "N".
+        88  WARN-80-ISSUED             VALUE "Y".
+    05  WS-WARN-90-ISSUED        PIC X VALUE "N".
+        88  WARN-90-ISSUED             VALUE "Y".
+
+01  WS-CAPACITY-WORK.
+    05  WS-WARN-THRESHOLD-80     PIC 9(5).
+    05  WS-WARN-THRESHOLD-90     PIC 9(5).
+    05  WS-WARN-PERCENT          PIC 999.
+    05  WS-WARN-PERCENT-ED       PIC ZZ9.
+    05  WS-SLOTS-REMAINING       PIC 9(5).
+    05  WS-SLOTS-REMAINING-ED    PIC ZZZZ9.
+    05  WS-WARNING-MESSAGE       PIC X(80).
+
+01  WS-AREA.
+    05  WS-COUNT PIC 9(5) VALUE 0.
+    05  WS-MAX-ENTRIES PIC 9(5) VALUE 100.
+    05  WS-TABLE OCCURS 1 TO 9999 TIMES
+            DEPENDING ON WS-MAX-ENTRIES.
+        10  WS-ENTRY.
+            COPY TRANENTR REPLACING 05 BY 15.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-ENTRIES
+    PERFORM 8000-MERGE-OVERFLOW
+    PERFORM 8500-RECONCILE-COUNTS
+    PERFORM 7000-PRINT-REPORT
+    IF INQUIRY-MODE
+        PERFORM 9500-INQUIRY-ENTRIES
+    END-IF
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    MOVE 100 TO WS-MAX-ENTRIES
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    OPEN INPUT WS-CONTROL-FILE
+    IF WS-CONTROL-OK
+        READ WS-CONTROL-FILE
+        IF WS-CONTROL-OK
+            IF CTL-MAX-ENTRIES > 0
+                IF CTL-MAX-ENTRIES > 9999
+                    MOVE 9999 TO WS-MAX-ENTRIES
+                    DISPLAY "CTL-MAX-ENTRIES EXCEEDS WS-TABLE LIMIT OF "
+                            "9999, CLAMPED TO 9999" UPON CONSOLE
+                ELSE
+                    MOVE CTL-MAX-ENTRIES TO WS-MAX-ENTRIES
+                END-IF
+            END-IF
+            IF CTL-RUN-DATE > 0
+                MOVE CTL-RUN-DATE TO WS-RUN-DATE
+            END-IF
+            IF CTL-RESTART-FLAG = "Y"
+                SET RESTART-MODE TO TRUE
+            END-IF
+            IF CTL-INQUIRY-FLAG = "Y"
+                SET INQUIRY-MODE TO TRUE
+            END-IF
+        END-IF
+        CLOSE WS-CONTROL-FILE
+    END-IF
+    COMPUTE WS-WARN-THRESHOLD-80 = WS-MAX-ENTRIES * 8 / 10
+    COMPUTE WS-WARN-THRESHOLD-90 = WS-MAX-ENTRIES * 9 / 10
+    IF RESTART-MODE
+        PERFORM 1070-RELOAD-RESTART-COUNTS
+        OPEN EXTEND WS-OVERFLOW-FILE
+        OPEN EXTEND WS-REJECT-FILE
+        OPEN EXTEND WS-WARNING-FILE
+        OPEN EXTEND WS-AUDIT-FILE
+    ELSE
+        OPEN OUTPUT WS-OVERFLOW-FILE
+        OPEN OUTPUT WS-REJECT-FILE
+        OPEN OUTPUT WS-WARNING-FILE
+        OPEN OUTPUT WS-AUDIT-FILE
+    END-IF
+    OPEN INPUT WS-INPUT-FILE
+    IF NOT WS-INPUT-OK
+        DISPLAY "UNABLE TO OPEN WS-INPUT-FILE, STATUS: "
+                WS-INPUT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF RESTART-MODE
+        PERFORM 1050-LOAD-CHECKPOINT
+        PERFORM 1060-SKIP-PROCESSED-INPUT
+    END-IF.
+
+1050-LOAD-CHECKPOINT.
+*> Reload WS-AREA from the last checkpoint so a restarted run picks
+*> up at WS-COUNT + 1 instead of reprocessing entries already
+*> captured before the prior run abended.
+    OPEN INPUT WS-CHECKPOINT-FILE
+    IF WS-CHECKPOINT-OK
+        READ WS-CHECKPOINT-FILE
+        IF WS-CHECKPOINT-OK AND CKPT-IS-HEADER
+            MOVE CKPT-COUNT TO WS-COUNT
+            IF CKPT-MAX-ENTRIES > WS-MAX-ENTRIES
+*> WS-TABLE shrank (a smaller CTL-MAX-ENTRIES) since the checkpoint
+*> was written - some checkpointed entries would fall outside the
+*> new WS-TABLE bounds and 1060-SKIP-PROCESSED-INPUT would still
+*> skip past them in WS-INPUT-FILE, silently losing them. Abend
+*> instead of restarting with a smaller table than the prior run.
+                CLOSE WS-CHECKPOINT-FILE
+                DISPLAY "RESTART ABORTED - CTL-MAX-ENTRIES IS SMALLER "
+                        "THAN THE CHECKPOINTED RUN'S WS-MAX-ENTRIES"
+                    UPON CONSOLE
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+        END-IF
+        PERFORM UNTIL WS-CHECKPOINT-EOF
+            READ WS-CHECKPOINT-FILE
+                AT END
+                    SET WS-CHECKPOINT-EOF TO TRUE
+                NOT AT END
+                    IF CKPT-IS-ENTRY AND CKPT-SEQUENCE-NO <= WS-MAX-ENTRIES
+                        MOVE CKPT-ENTRY TO WS-TABLE(CKPT-SEQUENCE-NO)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE WS-CHECKPOINT-FILE
+    END-IF.
+
+1060-SKIP-PROCESSED-INPUT.
+*> The input file is assumed to start from the same entry 1 it did
+*> on the original run, so skip the records already captured in the
+*> checkpoint instead of adding them to the table a second time.
+    PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+            UNTIL WS-SKIP-IDX > WS-COUNT OR WS-INPUT-EOF
+        READ WS-INPUT-FILE
+            AT END
+                SET WS-INPUT-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+
+1070-RELOAD-RESTART-COUNTS.
+*> WS-OVERFLOW-FILE/WS-REJECT-FILE are reopened EXTEND on restart
+*> specifically to preserve their history, but WS-OVERFLOW-COUNT/
+*> WS-REJECT-COUNT/WS-LOGGING-FAILURE-COUNT are plain WORKING-STORAGE
+*> counters that reset to zero on every program invocation. Recount
+*> them from the files themselves before resuming, so the end-of-run
+*> summary reflects the whole day's activity and not just the portion
+*> captured after this restart.
+    MOVE 0 TO WS-OVERFLOW-COUNT
+    OPEN INPUT WS-OVERFLOW-FILE
+    IF WS-OVERFLOW-OK
+        PERFORM UNTIL WS-OVERFLOW-EOF
+            READ WS-OVERFLOW-FILE
+                AT END
+                    SET WS-OVERFLOW-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-OVERFLOW-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE WS-OVERFLOW-FILE
+    END-IF
+    MOVE 0 TO WS-REJECT-COUNT
+    MOVE 0 TO WS-LOGGING-FAILURE-COUNT
+    OPEN INPUT WS-REJECT-FILE
+    IF WS-REJECT-OK
+        PERFORM UNTIL WS-REJECT-EOF
+            READ WS-REJECT-FILE
+                AT END
+                    SET WS-REJECT-EOF TO TRUE
+                NOT AT END
+                    IF REJ-REASON-CODE = "OVFL"
+                        ADD 1 TO WS-REJECT-COUNT
+                    ELSE
+                        ADD 1 TO WS-LOGGING-FAILURE-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE WS-REJECT-FILE
+    END-IF.
+
+2000-PROCESS-ENTRIES.
+    PERFORM UNTIL WS-INPUT-EOF
+        READ WS-INPUT-FILE
+            AT END
+                SET WS-INPUT-EOF TO TRUE
+            NOT AT END
+                PERFORM 2100-ADD-ENTRY-TO-TABLE
+        END-READ
+    END-PERFORM.
+
+2100-ADD-ENTRY-TO-TABLE.
+    ADD 1 TO WS-COUNT
+    PERFORM 2150-CHECK-CAPACITY-WARNING
+    IF WS-COUNT > WS-MAX-ENTRIES THEN
+        PERFORM 2200-SPILL-TO-OVERFLOW
+    ELSE
+        MOVE WS-INPUT-RECORD TO WS-TABLE(WS-COUNT)
+        PERFORM 2190-WRITE-AUDIT-RECORD
+    END-IF
+    IF FUNCTION MOD(WS-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM 2180-WRITE-CHECKPOINT
+    END-IF.
+
+2190-WRITE-AUDIT-RECORD.
+*> Independently records every WS-TABLE insert (timestamp, resulting
+*> WS-COUNT, and the entry stored) so the order and timing of
+*> captures can be reconstructed later for an investigation.
+    ACCEPT AUD-TIMESTAMP-DATE FROM DATE YYYYMMDD
+    ACCEPT AUD-TIMESTAMP-TIME FROM TIME
+    MOVE WS-COUNT TO AUD-SEQUENCE-NO
+    MOVE WS-TABLE(WS-COUNT) TO AUD-ENTRY
+    WRITE WS-AUDIT-RECORD
+    IF NOT WS-AUDIT-OK
+        MOVE WS-COUNT TO WS-ERROR-SEQ-NO
+        MOVE WS-TABLE(WS-COUNT) TO WS-ERROR-ENTRY
+        MOVE "AUDT" TO WS-ERROR-REASON-CODE
+        PERFORM ERROR-HANDLING
+    END-IF.
+
+2180-WRITE-CHECKPOINT.
+*> Snapshot WS-COUNT and everything captured in WS-TABLE so far to
+*> the restart file, replacing the previous checkpoint, so a
+*> restarted run never has to reprocess entries we already have.
+    OPEN OUTPUT WS-CHECKPOINT-FILE
+    MOVE SPACES TO WS-CHECKPOINT-RECORD
+    SET CKPT-IS-HEADER TO TRUE
+    MOVE WS-COUNT TO CKPT-COUNT
+    MOVE WS-MAX-ENTRIES TO CKPT-MAX-ENTRIES
+    WRITE WS-CHECKPOINT-RECORD
+    IF NOT WS-CHECKPOINT-OK
+        MOVE WS-COUNT TO WS-ERROR-SEQ-NO
+        MOVE WS-INPUT-RECORD TO WS-ERROR-ENTRY
+        MOVE "CKPT" TO WS-ERROR-REASON-CODE
+        PERFORM ERROR-HANDLING
+    END-IF
+    MOVE FUNCTION MIN(WS-COUNT WS-MAX-ENTRIES) TO WS-TABLE-LIMIT
+    PERFORM VARYING WS-CHECKPOINT-IDX FROM 1 BY 1
+            UNTIL WS-CHECKPOINT-IDX > WS-TABLE-LIMIT
+        SET CKPT-IS-ENTRY TO TRUE
+        MOVE WS-CHECKPOINT-IDX TO CKPT-SEQUENCE-NO
+        MOVE WS-ENTRY(WS-CHECKPOINT-IDX) TO CKPT-ENTRY
+        WRITE WS-CHECKPOINT-RECORD
+        IF NOT WS-CHECKPOINT-OK
+            MOVE WS-CHECKPOINT-IDX TO WS-ERROR-SEQ-NO
+            MOVE WS-ENTRY(WS-CHECKPOINT-IDX) TO WS-ERROR-ENTRY
+            MOVE "CKPT" TO WS-ERROR-REASON-CODE
+            PERFORM ERROR-HANDLING
+        END-IF
+    END-PERFORM
+    CLOSE WS-CHECKPOINT-FILE.
+
+2150-CHECK-CAPACITY-WARNING.
+*> Warn at 90% and 80% of capacity, each only once per run, so
+*> operators get a heads-up before the table actually fills and
+*> the job starts spilling entries to overflow.
+    IF WS-COUNT <= WS-MAX-ENTRIES
+        IF NOT WARN-90-ISSUED AND WS-COUNT >= WS-WARN-THRESHOLD-90
+            SET WARN-90-ISSUED TO TRUE
+            MOVE 90 TO WS-WARN-PERCENT
+            PERFORM 2160-ISSUE-CAPACITY-WARNING
+        ELSE
+            IF NOT WARN-80-ISSUED AND WS-COUNT >= WS-WARN-THRESHOLD-80
+                SET WARN-80-ISSUED TO TRUE
+                MOVE 80 TO WS-WARN-PERCENT
+                PERFORM 2160-ISSUE-CAPACITY-WARNING
+            END-IF
+        END-IF
+    END-IF.
+
+2160-ISSUE-CAPACITY-WARNING.
+    COMPUTE WS-SLOTS-REMAINING = WS-MAX-ENTRIES - WS-COUNT
+    MOVE WS-WARN-PERCENT TO WS-WARN-PERCENT-ED
+    MOVE WS-SLOTS-REMAINING TO WS-SLOTS-REMAINING-ED
+    MOVE SPACES TO WS-WARNING-MESSAGE
+    STRING "ENTRY TABLE AT " DELIMITED BY SIZE
+           WS-WARN-PERCENT-ED DELIMITED BY SIZE
+           "% CAPACITY, " DELIMITED BY SIZE
+           WS-SLOTS-REMAINING-ED DELIMITED BY SIZE
+           " SLOTS REMAINING" DELIMITED BY SIZE
+        INTO WS-WARNING-MESSAGE
+    DISPLAY WS-WARNING-MESSAGE UPON CONSOLE
+    WRITE WS-WARNING-RECORD FROM WS-WARNING-MESSAGE
+    IF NOT WS-WARNING-OK
+        DISPLAY "UNABLE TO WRITE WS-WARNING-RECORD, STATUS: "
+                WS-WARNING-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+
+2200-SPILL-TO-OVERFLOW.
+    MOVE WS-COUNT TO OVF-SEQUENCE-NO
+    MOVE WS-INPUT-RECORD TO OVF-ENTRY
+    WRITE WS-OVERFLOW-RECORD
+    IF WS-OVERFLOW-OK
+        ADD 1 TO WS-OVERFLOW-COUNT
+    ELSE
+        MOVE WS-COUNT TO WS-ERROR-SEQ-NO
+        MOVE WS-INPUT-RECORD TO WS-ERROR-ENTRY
+        MOVE "OVFL" TO WS-ERROR-REASON-CODE
+        PERFORM ERROR-HANDLING
+    END-IF.
+
+ERROR-HANDLING.
+*> Logs one rejected/erroring entry to the reject file so operations
+*> can reconcile transactions the next morning instead of just seeing
+*> the job skip or abend silently. The caller must set
+*> WS-ERROR-REASON-CODE, WS-ERROR-SEQ-NO, and WS-ERROR-ENTRY before
+*> PERFORM ERROR-HANDLING, since the entry that actually failed is not
+*> always the one currently being read from WS-INPUT-FILE (a
+*> checkpoint or merge write failure can fail on a different table
+*> entry than the one driving WS-COUNT at that moment).
+*> WS-REJECT-COUNT only counts reason "OVFL" - a transaction that
+*> never landed anywhere and is genuinely dropped from the day's
+*> table. Reason codes "AUDT"/"CKPT"/"MRGE" mean the transaction is
+*> still captured in WS-TABLE/WS-MERGED-FILE and only a side-channel
+*> write (audit trail, checkpoint, or merge output) failed, so those
+*> are counted separately in WS-LOGGING-FAILURE-COUNT rather than
+*> inflating the dropped-transaction total.
+    MOVE WS-RUN-DATE TO REJ-DATE
+    MOVE WS-ERROR-SEQ-NO TO REJ-SEQUENCE-NO
+    MOVE WS-ERROR-ENTRY TO REJ-ENTRY
+    MOVE WS-ERROR-REASON-CODE TO REJ-REASON-CODE
+    WRITE WS-REJECT-RECORD
+    IF NOT WS-REJECT-OK
+        DISPLAY "UNABLE TO WRITE WS-REJECT-RECORD, STATUS: "
+                WS-REJECT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF WS-ERROR-REASON-CODE = "OVFL"
+        ADD 1 TO WS-REJECT-COUNT
+    ELSE
+        ADD 1 TO WS-LOGGING-FAILURE-COUNT
+    END-IF
+    MOVE SPACES TO WS-ERROR-REASON-CODE.
+
+8000-MERGE-OVERFLOW.
+*> Bring the table contents and anything that spilled to the
+*> overflow file together into one ordered file for downstream
+*> consumers, so nothing populated this run is ever lost.
+    MOVE FUNCTION MIN(WS-COUNT WS-MAX-ENTRIES) TO WS-TABLE-LIMIT
+    OPEN OUTPUT WS-MERGED-FILE
+    PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+            UNTIL WS-MERGE-IDX > WS-TABLE-LIMIT
+        MOVE WS-ENTRY(WS-MERGE-IDX) TO WS-MERGED-RECORD
+        WRITE WS-MERGED-RECORD
+        IF WS-MERGED-OK
+            ADD 1 TO WS-MERGED-WRITE-COUNT
+        ELSE
+            MOVE WS-MERGE-IDX TO WS-ERROR-SEQ-NO
+            MOVE WS-ENTRY(WS-MERGE-IDX) TO WS-ERROR-ENTRY
+            MOVE "MRGE" TO WS-ERROR-REASON-CODE
+            PERFORM ERROR-HANDLING
+        END-IF
+    END-PERFORM
+    CLOSE WS-OVERFLOW-FILE
+    OPEN INPUT WS-OVERFLOW-FILE
+    PERFORM UNTIL WS-OVERFLOW-EOF
+        READ WS-OVERFLOW-FILE
+            AT END
+                SET WS-OVERFLOW-EOF TO TRUE
+            NOT AT END
+                MOVE OVF-ENTRY TO WS-MERGED-RECORD
+                WRITE WS-MERGED-RECORD
+                IF WS-MERGED-OK
+                    ADD 1 TO WS-MERGED-WRITE-COUNT
+                ELSE
+                    MOVE OVF-SEQUENCE-NO TO WS-ERROR-SEQ-NO
+                    MOVE OVF-ENTRY TO WS-ERROR-ENTRY
+                    MOVE "MRGE" TO WS-ERROR-REASON-CODE
+                    PERFORM ERROR-HANDLING
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE WS-OVERFLOW-FILE
+    CLOSE WS-MERGED-FILE.
+
+8500-RECONCILE-COUNTS.
+*> Confirms every entry counted in WS-COUNT actually landed somewhere
+*> downstream (the merged file, combining WS-TABLE and overflow) so a
+*> silent write failure or truncation doesn't go unnoticed. A mismatch
+*> is logged and flagged via RETURN-CODE rather than failing the run
+*> outright, since the report and terminate steps still need to run.
+    MOVE 0 TO RETURN-CODE
+    MOVE WS-MERGED-WRITE-COUNT TO WS-MERGED-WRITE-COUNT-ED
+    IF WS-MERGED-WRITE-COUNT NOT = WS-COUNT
+        MOVE 16 TO RETURN-CODE
+        MOVE WS-COUNT TO WS-RECONCILE-COUNT-ED
+        MOVE SPACES TO WS-RECONCILE-MESSAGE
+        STRING "RECONCILIATION MISMATCH - WS-COUNT: " DELIMITED BY SIZE
+               WS-RECONCILE-COUNT-ED DELIMITED BY SIZE
+               " MERGED RECORDS WRITTEN: " DELIMITED BY SIZE
+               WS-MERGED-WRITE-COUNT-ED DELIMITED BY SIZE
+            INTO WS-RECONCILE-MESSAGE
+        DISPLAY WS-RECONCILE-MESSAGE UPON CONSOLE
+        WRITE WS-WARNING-RECORD FROM WS-RECONCILE-MESSAGE
+        IF NOT WS-WARNING-OK
+            DISPLAY "UNABLE TO WRITE WS-WARNING-RECORD, STATUS: "
+                    WS-WARNING-STATUS UPON CONSOLE
+            MOVE 16 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+7000-PRINT-REPORT.
+*> Print a page-numbered listing of the day's captured entries plus a
+*> trailing summary line, so operations has an artifact to file
+*> instead of trusting the run log. Reads WS-MERGED-FILE (already the
+*> full, ordered set of WS-TABLE entries plus anything that overflowed)
+*> rather than indexing WS-TABLE directly, so overflowed entries are
+*> not silently left off the listing.
+    OPEN OUTPUT WS-REPORT-FILE
+    MOVE 0 TO WS-PAGE-NO
+    MOVE 0 TO WS-REPORT-IDX
+    OPEN INPUT WS-MERGED-FILE
+    PERFORM 7100-PRINT-PAGE-HEADER
+    PERFORM UNTIL WS-MERGED-EOF
+        READ WS-MERGED-FILE
+            AT END
+                SET WS-MERGED-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-REPORT-IDX
+                IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM 7100-PRINT-PAGE-HEADER
+                END-IF
+                PERFORM 7200-PRINT-ENTRY-LINE
+        END-READ
+    END-PERFORM
+    CLOSE WS-MERGED-FILE
+    PERFORM 7300-PRINT-SUMMARY
+    CLOSE WS-REPORT-FILE.
+
+7100-PRINT-PAGE-HEADER.
+    ADD 1 TO WS-PAGE-NO
+    MOVE 0 TO WS-LINE-COUNT
+    MOVE WS-PAGE-NO TO WS-PAGE-NO-ED
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "DAILY ENTRY TABLE REPORT   RUN DATE: " DELIMITED BY SIZE
+           WS-RUN-DATE DELIMITED BY SIZE
+           "   PAGE: " DELIMITED BY SIZE
+           WS-PAGE-NO-ED DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    MOVE SPACES TO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+
+7200-PRINT-ENTRY-LINE.
+    MOVE WS-REPORT-IDX TO WS-REPORT-SEQ-ED
+    MOVE TRAN-AMOUNT OF WS-MERGED-RECORD TO WS-REPORT-AMOUNT-ED
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING WS-REPORT-SEQ-ED DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           TRAN-TYPE OF WS-MERGED-RECORD DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           WS-REPORT-AMOUNT-ED DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           TRAN-DATE OF WS-MERGED-RECORD DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           TRAN-REF-ID OF WS-MERGED-RECORD DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    ADD 1 TO WS-LINE-COUNT.
+
+7300-PRINT-SUMMARY.
+    MOVE SPACES TO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    MOVE WS-COUNT TO WS-RECONCILE-COUNT-ED
+    STRING "TOTAL ENTRIES CAPTURED: " DELIMITED BY SIZE
+           WS-RECONCILE-COUNT-ED DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    MOVE SPACES TO WS-REPORT-LINE
+    MOVE WS-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT-ED
+    STRING "TOTAL ENTRIES OVERFLOWED: " DELIMITED BY SIZE
+           WS-OVERFLOW-COUNT-ED DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "TOTAL RECORDS RECONCILED TO MERGED FILE: " DELIMITED BY SIZE
+           WS-MERGED-WRITE-COUNT-ED DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    MOVE SPACES TO WS-REPORT-LINE
+    MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED
+    STRING "TOTAL ENTRIES DROPPED (REJECTED): " DELIMITED BY SIZE
+           WS-REJECT-COUNT-ED DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF
+    MOVE SPACES TO WS-REPORT-LINE
+    MOVE WS-LOGGING-FAILURE-COUNT TO WS-LOGGING-FAILURE-COUNT-ED
+    STRING "TOTAL AUDIT/CHECKPOINT/MERGE LOGGING FAILURES: "
+                DELIMITED BY SIZE
+           WS-LOGGING-FAILURE-COUNT-ED DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    WRITE WS-REPORT-RECORD FROM WS-REPORT-LINE
+    IF NOT WS-REPORT-OK
+        DISPLAY "UNABLE TO WRITE WS-REPORT-RECORD, STATUS: "
+                WS-REPORT-STATUS UPON CONSOLE
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+
+9500-INQUIRY-ENTRIES.
+*> Lets an operator browse captured entries one sequence number at a
+*> time from the console instead of waiting for the printed report.
+*> Enabled by CTL-INQUIRY-FLAG = "Y" on the control record; entering
+*> 0 ends the inquiry.
+    MOVE 1 TO WS-LOOKUP-SEQ-NO
+    PERFORM UNTIL WS-LOOKUP-SEQ-NO = 0
+        DISPLAY "ENTER SEQUENCE NUMBER TO INQUIRE (0 TO END): "
+            UPON CONSOLE
+        ACCEPT WS-LOOKUP-SEQ-NO FROM CONSOLE
+        IF WS-LOOKUP-SEQ-NO NOT = 0
+            PERFORM 9510-LOOKUP-ENTRY
+        END-IF
+    END-PERFORM.
+
+9510-LOOKUP-ENTRY.
+*> Core lookup routine: given WS-LOOKUP-SEQ-NO, find and display the
+*> matching WS-TABLE entry. Kept as its own paragraph, separate from
+*> the console loop above, so it can be PERFORMed directly by a future
+*> caller (an operator menu or an online transaction) that already has
+*> a sequence number in hand.
+    MOVE "N" TO WS-LOOKUP-FOUND
+    IF WS-LOOKUP-SEQ-NO >= 1 AND WS-LOOKUP-SEQ-NO <= WS-COUNT
+        IF WS-LOOKUP-SEQ-NO <= WS-MAX-ENTRIES
+            SET ENTRY-FOUND TO TRUE
+            MOVE WS-ENTRY(WS-LOOKUP-SEQ-NO) TO WS-LOOKUP-ENTRY
+        ELSE
+*> Sequence numbers beyond WS-MAX-ENTRIES never made it into
+*> WS-TABLE - they were spilled to WS-OVERFLOW-FILE by
+*> 2200-SPILL-TO-OVERFLOW, so that is where they have to be found.
+            PERFORM 9520-LOOKUP-OVERFLOW-ENTRY
+        END-IF
+    END-IF
+    MOVE WS-LOOKUP-SEQ-NO TO WS-LOOKUP-SEQ-ED
+    MOVE SPACES TO WS-LOOKUP-DISPLAY
+    IF ENTRY-FOUND
+        MOVE TRAN-AMOUNT OF WS-LOOKUP-ENTRY TO WS-LOOKUP-AMOUNT-ED
+        STRING "SEQ: " DELIMITED BY SIZE
+               WS-LOOKUP-SEQ-ED DELIMITED BY SIZE
+               "  TYPE: " DELIMITED BY SIZE
+               TRAN-TYPE OF WS-LOOKUP-ENTRY DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-LOOKUP-AMOUNT-ED DELIMITED BY SIZE
+               "  DATE: " DELIMITED BY SIZE
+               TRAN-DATE OF WS-LOOKUP-ENTRY DELIMITED BY SIZE
+               "  REF: " DELIMITED BY SIZE
+               TRAN-REF-ID OF WS-LOOKUP-ENTRY DELIMITED BY SIZE
+            INTO WS-LOOKUP-DISPLAY
+    ELSE
+        STRING "NO ENTRY CAPTURED FOR SEQ: " DELIMITED BY SIZE
+               WS-LOOKUP-SEQ-ED DELIMITED BY SIZE
+            INTO WS-LOOKUP-DISPLAY
+    END-IF
+    DISPLAY WS-LOOKUP-DISPLAY UPON CONSOLE.
+
+9520-LOOKUP-OVERFLOW-ENTRY.
+*> Scans WS-OVERFLOW-FILE for the entry matching WS-LOOKUP-SEQ-NO.
+*> WS-OVERFLOW-FILE is LINE SEQUENTIAL (no random access), but each
+*> record carries its own OVF-SEQUENCE-NO, so the match does not
+*> depend on read order or WS-MERGED-FILE's layout.
+    OPEN INPUT WS-OVERFLOW-FILE
+    PERFORM UNTIL WS-OVERFLOW-EOF OR ENTRY-FOUND
+        READ WS-OVERFLOW-FILE
+            AT END
+                SET WS-OVERFLOW-EOF TO TRUE
+            NOT AT END
+                IF OVF-SEQUENCE-NO = WS-LOOKUP-SEQ-NO
+                    SET ENTRY-FOUND TO TRUE
+                    MOVE OVF-ENTRY TO WS-LOOKUP-ENTRY
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE WS-OVERFLOW-FILE.
+
+9000-TERMINATE.
+    CLOSE WS-INPUT-FILE
+    CLOSE WS-AUDIT-FILE
+    CLOSE WS-REJECT-FILE
+    CLOSE WS-WARNING-FILE.
