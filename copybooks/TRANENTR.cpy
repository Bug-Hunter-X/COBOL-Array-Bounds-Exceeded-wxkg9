@@ -0,0 +1,14 @@
+      *> ----------------------------------------------------------
+      *> TRANENTR - structured daily transaction entry, 80 bytes.
+      *> Replaces the old free-text WS-ENTRY PIC X(80) blob so that
+      *> downstream reporting/reconciliation can filter, sum, and
+      *> sort on real fields instead of parsing an opaque string.
+      *> COPY'd (unqualified) into each 80-byte entry record in
+      *> DAILYTBL; callers that need a specific field qualify it,
+      *> e.g. TRAN-AMOUNT OF WS-ENTRY(WS-MERGE-IDX).
+      *> ----------------------------------------------------------
+       05  TRAN-TYPE                    PIC X(4).
+       05  TRAN-AMOUNT                  PIC S9(9)V99.
+       05  TRAN-DATE                    PIC 9(8).
+       05  TRAN-REF-ID                  PIC X(20).
+       05  FILLER                       PIC X(37).
